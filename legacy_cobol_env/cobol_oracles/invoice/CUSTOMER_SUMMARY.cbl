@@ -0,0 +1,133 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTOMER-SUMMARY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST-FILE ASSIGN TO "custmast.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OUTPUT-FILE ASSIGN TO "output.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SUMMARY-FILE ASSIGN TO "custsumm.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD CUSTMAST-FILE.
+       01 CUSTMAST-LINE              PIC X(28).
+       FD OUTPUT-FILE.
+       01 OUTPUT-LINE                PIC X(29).
+       FD SUMMARY-FILE.
+       01 SUMMARY-LINE               PIC X(45).
+
+       WORKING-STORAGE SECTION.
+       01 EOF-FLAG                   PIC X VALUE "N".
+       01 WS-IDX                     PIC 9(3) VALUE 0.
+       01 WS-CUSTMAST-COUNT          PIC 9(3) VALUE 0.
+       01 WS-MAX-CUSTOMERS           PIC 9(3) VALUE 500.
+       01 CUSTMAST-RECORD.
+          05 CM-ACCT-NO              PIC X(8).
+          05 CM-NAME                 PIC X(20).
+       01 WS-CUSTMAST-TABLE.
+          05 WS-CUSTMAST-ENTRY OCCURS 500 TIMES.
+             10 CM-TAB-ACCT-NO       PIC X(8).
+             10 CM-TAB-NAME          PIC X(20).
+             10 CM-TAB-INVOICE-COUNT PIC 9(5) VALUE 0.
+             10 CM-TAB-TOTAL         PIC S9(11) VALUE 0.
+       01 WS-UNMATCHED-COUNT         PIC 9(5) VALUE 0.
+       01 WS-UNMATCHED-TOTAL         PIC S9(11) VALUE 0.
+       01 WS-CUSTMAST-OVERFLOW-COUNT PIC 9(5) VALUE 0.
+       01 DETAIL-RECORD.
+          05 DTL-REC-TYPE            PIC X.
+          05 DTL-INVOICE-ID          PIC X(6).
+          05 DTL-CUST-ACCT-NO        PIC X(8).
+          05 DTL-TYPE                PIC X.
+          05 DTL-TOTAL               PIC S9(9) SIGN IS TRAILING SEPARATE CHARACTER.
+          05 DTL-ITEM-COUNT          PIC 99.
+          05 DTL-FLAG                PIC X.
+       01 SUMMARY-RECORD.
+          05 SUM-ACCT-NO             PIC X(8).
+          05 SUM-NAME                PIC X(20).
+          05 SUM-INVOICE-COUNT       PIC 9(5).
+          05 SUM-TOTAL               PIC S9(11) SIGN IS TRAILING SEPARATE CHARACTER.
+
+       PROCEDURE DIVISION.
+           PERFORM LOAD-CUSTOMER-MASTER
+           OPEN INPUT OUTPUT-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+              READ OUTPUT-FILE
+                 AT END
+                    MOVE "Y" TO EOF-FLAG
+                 NOT AT END
+                    IF OUTPUT-LINE(1:1) = "D"
+                       MOVE OUTPUT-LINE TO DETAIL-RECORD
+                       PERFORM ACCUMULATE-CUSTOMER-TOTAL
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE OUTPUT-FILE
+           PERFORM WRITE-CUSTOMER-SUMMARY
+           STOP RUN.
+
+       LOAD-CUSTOMER-MASTER.
+           OPEN INPUT CUSTMAST-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+              READ CUSTMAST-FILE
+                 AT END
+                    MOVE "Y" TO EOF-FLAG
+                 NOT AT END
+                    MOVE CUSTMAST-LINE TO CUSTMAST-RECORD
+                    IF WS-CUSTMAST-COUNT < WS-MAX-CUSTOMERS
+                       ADD 1 TO WS-CUSTMAST-COUNT
+                       MOVE CM-ACCT-NO TO CM-TAB-ACCT-NO(WS-CUSTMAST-COUNT)
+                       MOVE CM-NAME TO CM-TAB-NAME(WS-CUSTMAST-COUNT)
+                    ELSE
+                       ADD 1 TO WS-CUSTMAST-OVERFLOW-COUNT
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE CUSTMAST-FILE
+           MOVE "N" TO EOF-FLAG.
+
+       ACCUMULATE-CUSTOMER-TOTAL.
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-CUSTMAST-COUNT
+                    OR CM-TAB-ACCT-NO(WS-IDX) = DTL-CUST-ACCT-NO
+           END-PERFORM
+           IF WS-IDX NOT > WS-CUSTMAST-COUNT
+              ADD 1 TO CM-TAB-INVOICE-COUNT(WS-IDX)
+              ADD DTL-TOTAL TO CM-TAB-TOTAL(WS-IDX)
+           ELSE
+              ADD 1 TO WS-UNMATCHED-COUNT
+              ADD DTL-TOTAL TO WS-UNMATCHED-TOTAL
+           END-IF.
+
+       WRITE-CUSTOMER-SUMMARY.
+           OPEN OUTPUT SUMMARY-FILE
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                 UNTIL WS-IDX > WS-CUSTMAST-COUNT
+              MOVE CM-TAB-ACCT-NO(WS-IDX) TO SUM-ACCT-NO
+              MOVE CM-TAB-NAME(WS-IDX) TO SUM-NAME
+              MOVE CM-TAB-INVOICE-COUNT(WS-IDX) TO SUM-INVOICE-COUNT
+              MOVE CM-TAB-TOTAL(WS-IDX) TO SUM-TOTAL
+              MOVE SUMMARY-RECORD TO SUMMARY-LINE
+              WRITE SUMMARY-LINE
+           END-PERFORM
+           IF WS-UNMATCHED-COUNT > 0
+              MOVE "UNMATCHD" TO SUM-ACCT-NO
+              MOVE SPACES TO SUM-NAME
+              MOVE WS-UNMATCHED-COUNT TO SUM-INVOICE-COUNT
+              MOVE WS-UNMATCHED-TOTAL TO SUM-TOTAL
+              MOVE SUMMARY-RECORD TO SUMMARY-LINE
+              WRITE SUMMARY-LINE
+           END-IF
+           IF WS-CUSTMAST-OVERFLOW-COUNT > 0
+              MOVE "OVERFLOW" TO SUM-ACCT-NO
+              MOVE SPACES TO SUM-NAME
+              MOVE WS-CUSTMAST-OVERFLOW-COUNT TO SUM-INVOICE-COUNT
+              MOVE ZERO TO SUM-TOTAL
+              MOVE SUMMARY-RECORD TO SUMMARY-LINE
+              WRITE SUMMARY-LINE
+           END-IF
+           CLOSE SUMMARY-FILE.
