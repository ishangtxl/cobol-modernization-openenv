@@ -0,0 +1,15 @@
+       01  WS-VALID-TAX-CODES         PIC X(5) VALUE "ABCDE".
+       01  WS-VALID-TAX-CODE-TAB REDEFINES WS-VALID-TAX-CODES.
+           05 WS-VALID-TAX-CODE       OCCURS 5 TIMES PIC X.
+       01  WS-TAXTAB-COUNT             PIC 99 VALUE 0.
+       01  WS-TAXTAB.
+           05 WS-TAXTAB-ENTRY          OCCURS 50 TIMES.
+              10 TAXTAB-CODE           PIC X.
+              10 TAXTAB-EFF-DATE       PIC 9(8).
+              10 TAXTAB-PERCENT        PIC 9V9999.
+       01  TAX-CTL-RECORD.
+           05 TAX-CTL-CODE             PIC X.
+           05 TAX-CTL-EFF-DATE         PIC 9(8).
+           05 TAX-CTL-PERCENT          PIC 9V9999.
+       01  WS-TAX-SUMMARY-TOTALS.
+           05 WS-TAX-SUMMARY-AMT       OCCURS 5 TIMES PIC S9(9) VALUE 0.
