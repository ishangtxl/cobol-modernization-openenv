@@ -9,37 +9,181 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT OUTPUT-FILE ASSIGN TO "output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OVERFLOW-FILE ASSIGN TO "overflow.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REJECT-FILE ASSIGN TO "reject.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TIER-FILE ASSIGN TO "tier.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAX-FILE ASSIGN TO "taxrate.dat"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TAXRPT-FILE ASSIGN TO "taxrpt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "checkpoint.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+           SELECT INVMAST-FILE ASSIGN TO "invmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-INVOICE-ID
+               FILE STATUS IS WS-INVMAST-FILE-STATUS.
+           SELECT TEMP-OUTPUT-FILE ASSIGN TO "output.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEMP-OVERFLOW-FILE ASSIGN TO "overflow.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TEMP-REJECT-FILE ASSIGN TO "reject.tmp"
+               ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD INPUT-FILE.
-       01 INPUT-LINE                 PIC X(44).
+       01 INPUT-LINE                 PIC X(908).
        FD OUTPUT-FILE.
-       01 OUTPUT-LINE                PIC X(18).
+       01 OUTPUT-LINE                PIC X(29).
+       FD OVERFLOW-FILE.
+       01 OVERFLOW-LINE              PIC X(08).
+       FD REJECT-FILE.
+       01 REJECT-LINE                PIC X(14).
+       FD TIER-FILE.
+       01 TIER-LINE                  PIC X(11).
+       FD TAX-FILE.
+       01 TAX-LINE                   PIC X(14).
+       FD TAXRPT-FILE.
+       01 TAXRPT-LINE                PIC X(11).
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-LINE            PIC X(89).
+       FD TEMP-OUTPUT-FILE.
+       01 TEMP-OUTPUT-LINE           PIC X(29).
+       FD TEMP-OVERFLOW-FILE.
+       01 TEMP-OVERFLOW-LINE         PIC X(08).
+       FD TEMP-REJECT-FILE.
+       01 TEMP-REJECT-LINE           PIC X(14).
+       FD INVMAST-FILE.
+       01 INVMAST-RECORD.
+          05 IM-INVOICE-ID           PIC X(6).
+          05 IM-CUST-ACCT-NO         PIC X(8).
+          05 IM-TYPE                 PIC X.
+          05 IM-TOTAL                PIC S9(9) SIGN IS TRAILING SEPARATE CHARACTER.
+          05 IM-ITEM-COUNT           PIC 99.
+          05 IM-FLAG                 PIC X.
 
        WORKING-STORAGE SECTION.
        COPY INVOICE_REC.
        COPY TAX_CODE.
        01 EOF-FLAG                   PIC X VALUE "N".
-       01 WS-IDX                     PIC 9 VALUE 0.
-       01 WS-ITEM-START              PIC 99 VALUE 0.
-       01 WS-PRICE-START             PIC 99 VALUE 0.
-       01 WS-TAX-START               PIC 99 VALUE 0.
+       01 WS-TIER-EOF                PIC X VALUE "N".
+       01 WS-TIER-COUNT              PIC 99 VALUE 0.
+       01 WS-MAX-TIER                PIC 99 VALUE 10.
+       01 WS-TIER-IDX                PIC 99 VALUE 0.
+       01 WS-TIER-TABLE.
+          05 WS-TIER-ENTRY OCCURS 10 TIMES.
+             10 TIER-MAX             PIC 9(10).
+             10 TIER-CODE            PIC X.
+       01 TIER-CTL-RECORD.
+          05 TIER-CTL-MAX            PIC 9(10).
+          05 TIER-CTL-CODE           PIC X.
+       01 WS-RUN-DATE                PIC 9(8) VALUE 0.
+       01 WS-TAXTAB-IDX              PIC 99 VALUE 0.
+       01 WS-MAX-TAXTAB              PIC 99 VALUE 50.
+       01 WS-BEST-EFF-DATE           PIC 9(8) VALUE 0.
+       01 WS-SUM-IDX                 PIC 9 VALUE 0.
+       01 TAXRPT-RECORD.
+          05 TAXRPT-CODE             PIC X.
+          05 TAXRPT-AMOUNT           PIC S9(9) SIGN IS TRAILING SEPARATE CHARACTER.
+       01 WS-IDX                     PIC 99 VALUE 0.
+       01 WS-MAX-ITEMS               PIC 99 VALUE 20.
+       01 WS-ITEM-START              PIC 999 VALUE 0.
+       01 WS-PRICE-START             PIC 999 VALUE 0.
+       01 WS-TAX-START               PIC 999 VALUE 0.
        01 WS-QTY                     PIC 99 VALUE 0.
        01 WS-PRICE-CENTS             PIC 9(6) VALUE 0.
        01 WS-LINE-CENTS              PIC 9(9) VALUE 0.
        01 WS-TAX-CENTS               PIC 9(9) VALUE 0.
        01 WS-TAX-PERCENT             PIC 9V9999 VALUE 0.
-       01 WS-TOTAL-CENTS             PIC 9(9) VALUE 0.
+       01 WS-TOTAL-CENTS             PIC S9(9) VALUE 0.
+       01 WS-REC-COUNT                PIC 9(7) VALUE 0.
+       01 WS-TOTAL-SUM                PIC S9(11) VALUE 0.
+       01 WS-CKPT-FILE-STATUS         PIC XX VALUE SPACES.
+       01 WS-INVMAST-FILE-STATUS      PIC XX VALUE SPACES.
+       01 WS-CKPT-EXISTS              PIC X VALUE "N".
+       01 WS-SKIP-COUNT               PIC 9(7) VALUE 0.
+       01 WS-SKIP-IDX                 PIC 9(7) VALUE 0.
+       01 WS-CKPT-INTERVAL            PIC 9(5) VALUE 1000.
+       01 WS-CKPT-COUNTER             PIC 9(5) VALUE 0.
+       01 WS-OVERFLOW-LINES           PIC 9(7) VALUE 0.
+       01 WS-REJECT-LINES             PIC 9(7) VALUE 0.
+       01 WS-COPY-EOF                 PIC X VALUE "N".
+       01 WS-COPY-COUNT               PIC 9(7) VALUE 0.
+       01 WS-FILE-OP-RESULT           PIC 9(9) COMP-5 VALUE 0.
+       01 WS-OUTPUT-FILENAME          PIC X(20) VALUE "output.txt".
+       01 WS-OUTPUT-TMP-FILENAME      PIC X(20) VALUE "output.tmp".
+       01 WS-OVERFLOW-FILENAME        PIC X(20) VALUE "overflow.txt".
+       01 WS-OVERFLOW-TMP-FILENAME    PIC X(20) VALUE "overflow.tmp".
+       01 WS-REJECT-FILENAME          PIC X(20) VALUE "reject.txt".
+       01 WS-REJECT-TMP-FILENAME      PIC X(20) VALUE "reject.tmp".
+       01 CHECKPOINT-RECORD.
+          05 CKPT-REC-COUNT          PIC 9(7).
+          05 CKPT-LAST-INVOICE-ID    PIC X(6).
+          05 CKPT-TOTAL-SUM          PIC S9(11) SIGN IS TRAILING SEPARATE CHARACTER.
+          05 CKPT-TAX-SUMMARY-AMT    OCCURS 5 TIMES
+                PIC S9(9) SIGN IS TRAILING SEPARATE CHARACTER.
+          05 CKPT-OVERFLOW-LINES     PIC 9(7).
+          05 CKPT-REJECT-LINES       PIC 9(7).
        01 OUTPUT-RECORD.
+          05 OUT-REC-TYPE            PIC X VALUE "D".
           05 OUT-INVOICE-ID          PIC X(6).
-          05 OUT-TOTAL               PIC 9(9).
+          05 OUT-CUST-ACCT-NO        PIC X(8).
+          05 OUT-TYPE                PIC X.
+          05 OUT-TOTAL               PIC S9(9) SIGN IS TRAILING SEPARATE CHARACTER.
           05 OUT-ITEM-COUNT          PIC 99.
           05 OUT-FLAG                PIC X.
+       01 HEADER-RECORD.
+          05 HDR-REC-TYPE            PIC X VALUE "H".
+          05 HDR-RUN-DATE            PIC 9(8).
+          05 HDR-INPUT-FILENAME      PIC X(20) VALUE "input.txt".
+       01 TRAILER-RECORD.
+          05 TRL-REC-TYPE            PIC X VALUE "T".
+          05 TRL-RECORD-COUNT        PIC 9(7).
+          05 TRL-TOTAL-SUM           PIC S9(11) SIGN IS TRAILING SEPARATE CHARACTER.
+       01 OVERFLOW-RECORD.
+          05 OVF-INVOICE-ID          PIC X(6).
+          05 OVF-ITEM-COUNT          PIC 9(2).
+       01 REJECT-RECORD.
+          05 REJ-INVOICE-ID          PIC X(6).
+          05 REJ-ITEM-NO             PIC 99.
+          05 REJ-FIELD               PIC X(6).
 
        PROCEDURE DIVISION.
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+           PERFORM LOAD-TIER-TABLE
+           PERFORM LOAD-TAX-TABLE
+           PERFORM READ-CHECKPOINT
+           IF WS-CKPT-EXISTS = "Y"
+              PERFORM TRUNCATE-OUTPUT-FILE
+              PERFORM TRUNCATE-OVERFLOW-FILE
+              PERFORM TRUNCATE-REJECT-FILE
+           END-IF
            OPEN INPUT INPUT-FILE
-           OPEN OUTPUT OUTPUT-FILE
+           IF WS-CKPT-EXISTS = "Y"
+              OPEN EXTEND OUTPUT-FILE
+              PERFORM SKIP-INPUT-FORWARD
+           ELSE
+              OPEN OUTPUT OUTPUT-FILE
+              PERFORM WRITE-HEADER
+           END-IF
+           IF WS-CKPT-EXISTS = "Y"
+              OPEN EXTEND OVERFLOW-FILE
+              OPEN EXTEND REJECT-FILE
+           ELSE
+              OPEN OUTPUT OVERFLOW-FILE
+              OPEN OUTPUT REJECT-FILE
+           END-IF
+           OPEN OUTPUT TAXRPT-FILE
+           IF WS-CKPT-EXISTS = "Y"
+              OPEN I-O INVMAST-FILE
+           ELSE
+              OPEN OUTPUT INVMAST-FILE
+           END-IF
            PERFORM UNTIL EOF-FLAG = "Y"
               READ INPUT-FILE
                  AT END
@@ -48,38 +192,340 @@
                     PERFORM MIGRATE-INVOICE
                     MOVE OUTPUT-RECORD TO OUTPUT-LINE
                     WRITE OUTPUT-LINE
+                    PERFORM WRITE-INVOICE-MASTER
+                    ADD 1 TO WS-REC-COUNT
+                    ADD OUT-TOTAL TO WS-TOTAL-SUM
+                    ADD 1 TO WS-CKPT-COUNTER
+                    IF WS-CKPT-COUNTER >= WS-CKPT-INTERVAL
+                       PERFORM WRITE-CHECKPOINT
+                       MOVE 0 TO WS-CKPT-COUNTER
+                    END-IF
               END-READ
            END-PERFORM
+           PERFORM WRITE-TRAILER
+           PERFORM CLEAR-CHECKPOINT
            CLOSE INPUT-FILE
            CLOSE OUTPUT-FILE
+           CLOSE INVMAST-FILE
+           CLOSE OVERFLOW-FILE
+           CLOSE REJECT-FILE
+           PERFORM WRITE-TAX-REPORT
+           CLOSE TAXRPT-FILE
            STOP RUN.
 
+       WRITE-HEADER.
+           MOVE WS-RUN-DATE TO HDR-RUN-DATE
+           MOVE HEADER-RECORD TO OUTPUT-LINE
+           WRITE OUTPUT-LINE.
+
+       WRITE-TRAILER.
+           MOVE WS-REC-COUNT TO TRL-RECORD-COUNT
+           MOVE WS-TOTAL-SUM TO TRL-TOTAL-SUM
+           MOVE TRAILER-RECORD TO OUTPUT-LINE
+           WRITE OUTPUT-LINE.
+
+       WRITE-INVOICE-MASTER.
+           MOVE OUT-INVOICE-ID TO IM-INVOICE-ID
+           MOVE OUT-CUST-ACCT-NO TO IM-CUST-ACCT-NO
+           MOVE OUT-TYPE TO IM-TYPE
+           MOVE OUT-TOTAL TO IM-TOTAL
+           MOVE OUT-ITEM-COUNT TO IM-ITEM-COUNT
+           MOVE OUT-FLAG TO IM-FLAG
+           WRITE INVMAST-RECORD
+              INVALID KEY
+                 REWRITE INVMAST-RECORD
+           END-WRITE.
+
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-FILE-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CHECKPOINT-LINE TO CHECKPOINT-RECORD
+                    IF CKPT-REC-COUNT > 0
+                       MOVE CKPT-REC-COUNT TO WS-REC-COUNT
+                       MOVE CKPT-REC-COUNT TO WS-SKIP-COUNT
+                       MOVE CKPT-TOTAL-SUM TO WS-TOTAL-SUM
+                       PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                             UNTIL WS-SUM-IDX > 5
+                          MOVE CKPT-TAX-SUMMARY-AMT(WS-SUM-IDX)
+                             TO WS-TAX-SUMMARY-AMT(WS-SUM-IDX)
+                       END-PERFORM
+                       MOVE CKPT-OVERFLOW-LINES TO WS-OVERFLOW-LINES
+                       MOVE CKPT-REJECT-LINES TO WS-REJECT-LINES
+                       MOVE "Y" TO WS-CKPT-EXISTS
+                    END-IF
+              END-READ
+              CLOSE CHECKPOINT-FILE
+           END-IF.
+
+       SKIP-INPUT-FORWARD.
+           PERFORM VARYING WS-SKIP-IDX FROM 1 BY 1
+                 UNTIL WS-SKIP-IDX > WS-SKIP-COUNT
+              READ INPUT-FILE
+                 AT END
+                    MOVE "Y" TO EOF-FLAG
+                    MOVE WS-SKIP-COUNT TO WS-SKIP-IDX
+              END-READ
+           END-PERFORM.
+
+       WRITE-CHECKPOINT.
+           MOVE WS-REC-COUNT TO CKPT-REC-COUNT
+           MOVE OUT-INVOICE-ID TO CKPT-LAST-INVOICE-ID
+           MOVE WS-TOTAL-SUM TO CKPT-TOTAL-SUM
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1 UNTIL WS-SUM-IDX > 5
+              MOVE WS-TAX-SUMMARY-AMT(WS-SUM-IDX)
+                 TO CKPT-TAX-SUMMARY-AMT(WS-SUM-IDX)
+           END-PERFORM
+           MOVE WS-OVERFLOW-LINES TO CKPT-OVERFLOW-LINES
+           MOVE WS-REJECT-LINES TO CKPT-REJECT-LINES
+           MOVE CHECKPOINT-RECORD TO CHECKPOINT-LINE
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       TRUNCATE-OUTPUT-FILE.
+           MOVE "N" TO WS-COPY-EOF
+           OPEN INPUT OUTPUT-FILE
+           OPEN OUTPUT TEMP-OUTPUT-FILE
+           READ OUTPUT-FILE
+              AT END
+                 MOVE "Y" TO WS-COPY-EOF
+           END-READ
+           IF WS-COPY-EOF = "N"
+              MOVE OUTPUT-LINE TO TEMP-OUTPUT-LINE
+              WRITE TEMP-OUTPUT-LINE
+           END-IF
+           PERFORM VARYING WS-COPY-COUNT FROM 1 BY 1
+                 UNTIL WS-COPY-COUNT > CKPT-REC-COUNT
+                       OR WS-COPY-EOF = "Y"
+              READ OUTPUT-FILE
+                 AT END
+                    MOVE "Y" TO WS-COPY-EOF
+                 NOT AT END
+                    MOVE OUTPUT-LINE TO TEMP-OUTPUT-LINE
+                    WRITE TEMP-OUTPUT-LINE
+              END-READ
+           END-PERFORM
+           CLOSE OUTPUT-FILE
+           CLOSE TEMP-OUTPUT-FILE
+           CALL "CBL_DELETE_FILE" USING WS-OUTPUT-FILENAME
+              RETURNING WS-FILE-OP-RESULT
+           CALL "CBL_RENAME_FILE" USING WS-OUTPUT-TMP-FILENAME
+              WS-OUTPUT-FILENAME
+              RETURNING WS-FILE-OP-RESULT.
+
+       TRUNCATE-OVERFLOW-FILE.
+           MOVE "N" TO WS-COPY-EOF
+           OPEN INPUT OVERFLOW-FILE
+           OPEN OUTPUT TEMP-OVERFLOW-FILE
+           PERFORM VARYING WS-COPY-COUNT FROM 1 BY 1
+                 UNTIL WS-COPY-COUNT > CKPT-OVERFLOW-LINES
+                       OR WS-COPY-EOF = "Y"
+              READ OVERFLOW-FILE
+                 AT END
+                    MOVE "Y" TO WS-COPY-EOF
+                 NOT AT END
+                    MOVE OVERFLOW-LINE TO TEMP-OVERFLOW-LINE
+                    WRITE TEMP-OVERFLOW-LINE
+              END-READ
+           END-PERFORM
+           CLOSE OVERFLOW-FILE
+           CLOSE TEMP-OVERFLOW-FILE
+           CALL "CBL_DELETE_FILE" USING WS-OVERFLOW-FILENAME
+              RETURNING WS-FILE-OP-RESULT
+           CALL "CBL_RENAME_FILE" USING WS-OVERFLOW-TMP-FILENAME
+              WS-OVERFLOW-FILENAME
+              RETURNING WS-FILE-OP-RESULT.
+
+       TRUNCATE-REJECT-FILE.
+           MOVE "N" TO WS-COPY-EOF
+           OPEN INPUT REJECT-FILE
+           OPEN OUTPUT TEMP-REJECT-FILE
+           PERFORM VARYING WS-COPY-COUNT FROM 1 BY 1
+                 UNTIL WS-COPY-COUNT > CKPT-REJECT-LINES
+                       OR WS-COPY-EOF = "Y"
+              READ REJECT-FILE
+                 AT END
+                    MOVE "Y" TO WS-COPY-EOF
+                 NOT AT END
+                    MOVE REJECT-LINE TO TEMP-REJECT-LINE
+                    WRITE TEMP-REJECT-LINE
+              END-READ
+           END-PERFORM
+           CLOSE REJECT-FILE
+           CLOSE TEMP-REJECT-FILE
+           CALL "CBL_DELETE_FILE" USING WS-REJECT-FILENAME
+              RETURNING WS-FILE-OP-RESULT
+           CALL "CBL_RENAME_FILE" USING WS-REJECT-TMP-FILENAME
+              WS-REJECT-FILENAME
+              RETURNING WS-FILE-OP-RESULT.
+
+       LOAD-TIER-TABLE.
+           OPEN INPUT TIER-FILE
+           PERFORM UNTIL WS-TIER-EOF = "Y"
+              READ TIER-FILE
+                 AT END
+                    MOVE "Y" TO WS-TIER-EOF
+                 NOT AT END
+                    MOVE TIER-LINE TO TIER-CTL-RECORD
+                    IF WS-TIER-COUNT >= WS-MAX-TIER
+                       DISPLAY "INVOICE-ORACLE: tier.dat has more than "
+                          WS-MAX-TIER " rows - run aborted"
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                    END-IF
+                    ADD 1 TO WS-TIER-COUNT
+                    MOVE TIER-CTL-MAX TO TIER-MAX(WS-TIER-COUNT)
+                    MOVE TIER-CTL-CODE TO TIER-CODE(WS-TIER-COUNT)
+              END-READ
+           END-PERFORM
+           CLOSE TIER-FILE
+           IF WS-TIER-COUNT = 0
+              DISPLAY "INVOICE-ORACLE: tier.dat has no rows - run aborted"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       LOAD-TAX-TABLE.
+           OPEN INPUT TAX-FILE
+           MOVE "N" TO WS-TIER-EOF
+           PERFORM UNTIL WS-TIER-EOF = "Y"
+              READ TAX-FILE
+                 AT END
+                    MOVE "Y" TO WS-TIER-EOF
+                 NOT AT END
+                    MOVE TAX-LINE TO TAX-CTL-RECORD
+                    PERFORM VALIDATE-TAX-CTL-CODE
+                    IF WS-TAXTAB-COUNT >= WS-MAX-TAXTAB
+                       DISPLAY "INVOICE-ORACLE: taxrate.dat has more than "
+                          WS-MAX-TAXTAB " rows - run aborted"
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+                    END-IF
+                    ADD 1 TO WS-TAXTAB-COUNT
+                    MOVE TAX-CTL-CODE TO TAXTAB-CODE(WS-TAXTAB-COUNT)
+                    MOVE TAX-CTL-EFF-DATE TO TAXTAB-EFF-DATE(WS-TAXTAB-COUNT)
+                    MOVE TAX-CTL-PERCENT TO TAXTAB-PERCENT(WS-TAXTAB-COUNT)
+              END-READ
+           END-PERFORM
+           CLOSE TAX-FILE
+           MOVE "N" TO WS-TIER-EOF.
+
+       VALIDATE-TAX-CTL-CODE.
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                 UNTIL WS-SUM-IDX > 5
+                    OR WS-VALID-TAX-CODE(WS-SUM-IDX) = TAX-CTL-CODE
+           END-PERFORM
+           IF WS-SUM-IDX > 5
+              DISPLAY "INVOICE-ORACLE: taxrate.dat tax code '" TAX-CTL-CODE
+                 "' is not in WS-VALID-TAX-CODES - run aborted"
+              MOVE 16 TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       LOOKUP-TAX-RATE.
+           MOVE ZERO TO WS-TAX-PERCENT
+           MOVE ZERO TO WS-BEST-EFF-DATE
+           PERFORM VARYING WS-TAXTAB-IDX FROM 1 BY 1
+                 UNTIL WS-TAXTAB-IDX > WS-TAXTAB-COUNT
+              IF TAXTAB-CODE(WS-TAXTAB-IDX) = TAX-CODE(WS-IDX)
+                    AND TAXTAB-EFF-DATE(WS-TAXTAB-IDX) NOT > WS-RUN-DATE
+                    AND TAXTAB-EFF-DATE(WS-TAXTAB-IDX) NOT < WS-BEST-EFF-DATE
+                 MOVE TAXTAB-EFF-DATE(WS-TAXTAB-IDX) TO WS-BEST-EFF-DATE
+                 MOVE TAXTAB-PERCENT(WS-TAXTAB-IDX) TO WS-TAX-PERCENT
+              END-IF
+           END-PERFORM.
+
+       WRITE-TAX-REPORT.
+           PERFORM VARYING WS-SUM-IDX FROM 1 BY 1 UNTIL WS-SUM-IDX > 5
+              MOVE WS-VALID-TAX-CODE(WS-SUM-IDX) TO TAXRPT-CODE
+              MOVE WS-TAX-SUMMARY-AMT(WS-SUM-IDX) TO TAXRPT-AMOUNT
+              MOVE TAXRPT-RECORD TO TAXRPT-LINE
+              WRITE TAXRPT-LINE
+           END-PERFORM.
+
        MIGRATE-INVOICE.
-           MOVE INPUT-LINE TO INVOICE-RECORD
+           MOVE INPUT-LINE(1:6) TO INVOICE-ID
+           MOVE INPUT-LINE(7:8) TO CUST-ACCT-NO
+           MOVE INPUT-LINE(15:1) TO INVOICE-TYPE
+           MOVE INPUT-LINE(16:2) TO ITEM-COUNT
            MOVE ZERO TO WS-TOTAL-CENTS
-           IF ITEM-COUNT > 4
-              MOVE 4 TO ITEM-COUNT
+           IF ITEM-COUNT > WS-MAX-ITEMS
+              MOVE INVOICE-ID TO OVF-INVOICE-ID
+              MOVE ITEM-COUNT TO OVF-ITEM-COUNT
+              MOVE OVERFLOW-RECORD TO OVERFLOW-LINE
+              WRITE OVERFLOW-LINE
+              ADD 1 TO WS-OVERFLOW-LINES
+              MOVE WS-MAX-ITEMS TO ITEM-COUNT
            END-IF
 
            PERFORM VARYING WS-IDX FROM 1 BY 1 UNTIL WS-IDX > ITEM-COUNT
-              COMPUTE WS-ITEM-START = 9 + ((WS-IDX - 1) * 9)
+              COMPUTE WS-ITEM-START = 18 + ((WS-IDX - 1) * 9)
               COMPUTE WS-PRICE-START = WS-ITEM-START + 2
               COMPUTE WS-TAX-START = WS-ITEM-START + 8
-              MOVE FUNCTION NUMVAL(INPUT-LINE(WS-ITEM-START:2)) TO WS-QTY
-              MOVE FUNCTION NUMVAL(INPUT-LINE(WS-PRICE-START:6)) TO WS-PRICE-CENTS
+              IF FUNCTION TEST-NUMVAL(INPUT-LINE(WS-ITEM-START:2)) NOT = 0
+                 MOVE INVOICE-ID TO REJ-INVOICE-ID
+                 MOVE WS-IDX TO REJ-ITEM-NO
+                 MOVE SPACES TO REJ-FIELD
+                 MOVE INPUT-LINE(WS-ITEM-START:2) TO REJ-FIELD(1:2)
+                 MOVE REJECT-RECORD TO REJECT-LINE
+                 WRITE REJECT-LINE
+                 ADD 1 TO WS-REJECT-LINES
+                 MOVE ZERO TO WS-QTY
+              ELSE
+                 MOVE FUNCTION NUMVAL(INPUT-LINE(WS-ITEM-START:2)) TO WS-QTY
+              END-IF
+              IF FUNCTION TEST-NUMVAL(INPUT-LINE(WS-PRICE-START:6)) NOT = 0
+                 MOVE INVOICE-ID TO REJ-INVOICE-ID
+                 MOVE WS-IDX TO REJ-ITEM-NO
+                 MOVE INPUT-LINE(WS-PRICE-START:6) TO REJ-FIELD
+                 MOVE REJECT-RECORD TO REJECT-LINE
+                 WRITE REJECT-LINE
+                 ADD 1 TO WS-REJECT-LINES
+                 MOVE ZERO TO WS-PRICE-CENTS
+              ELSE
+                 MOVE FUNCTION NUMVAL(INPUT-LINE(WS-PRICE-START:6)) TO WS-PRICE-CENTS
+              END-IF
               MOVE INPUT-LINE(WS-TAX-START:1) TO TAX-CODE(WS-IDX)
               COMPUTE WS-LINE-CENTS = WS-QTY * WS-PRICE-CENTS
-              CALL "TAXRATE" USING TAX-CODE(WS-IDX) WS-TAX-PERCENT
+              PERFORM LOOKUP-TAX-RATE
               COMPUTE WS-TAX-CENTS ROUNDED = WS-LINE-CENTS * WS-TAX-PERCENT
+              PERFORM VARYING WS-SUM-IDX FROM 1 BY 1
+                    UNTIL WS-SUM-IDX > 5
+                       OR WS-VALID-TAX-CODE(WS-SUM-IDX) = TAX-CODE(WS-IDX)
+              END-PERFORM
+              IF WS-SUM-IDX NOT > 5
+                 IF INVOICE-TYPE-CREDIT
+                    SUBTRACT WS-TAX-CENTS FROM WS-TAX-SUMMARY-AMT(WS-SUM-IDX)
+                 ELSE
+                    ADD WS-TAX-CENTS TO WS-TAX-SUMMARY-AMT(WS-SUM-IDX)
+                 END-IF
+              END-IF
               ADD WS-TAX-CENTS TO WS-LINE-CENTS
-              ADD WS-LINE-CENTS TO WS-TOTAL-CENTS
+              IF INVOICE-TYPE-CREDIT
+                 SUBTRACT WS-LINE-CENTS FROM WS-TOTAL-CENTS
+              ELSE
+                 ADD WS-LINE-CENTS TO WS-TOTAL-CENTS
+              END-IF
            END-PERFORM
 
            MOVE INVOICE-ID TO OUT-INVOICE-ID
+           MOVE CUST-ACCT-NO TO OUT-CUST-ACCT-NO
+           MOVE INVOICE-TYPE TO OUT-TYPE
            MOVE WS-TOTAL-CENTS TO OUT-TOTAL
            MOVE ITEM-COUNT TO OUT-ITEM-COUNT
-           IF WS-TOTAL-CENTS >= 100000
-              MOVE "H" TO OUT-FLAG
-           ELSE
-              MOVE "L" TO OUT-FLAG
-           END-IF.
+           MOVE TIER-CODE(WS-TIER-COUNT) TO OUT-FLAG
+           PERFORM VARYING WS-TIER-IDX FROM 1 BY 1
+                 UNTIL WS-TIER-IDX > WS-TIER-COUNT
+              IF WS-TOTAL-CENTS < TIER-MAX(WS-TIER-IDX)
+                 MOVE TIER-CODE(WS-TIER-IDX) TO OUT-FLAG
+                 EXIT PERFORM
+              END-IF
+           END-PERFORM.
