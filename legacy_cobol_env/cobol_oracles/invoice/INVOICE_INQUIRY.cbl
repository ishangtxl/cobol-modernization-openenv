@@ -0,0 +1,91 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVOICE-INQUIRY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVMAST-FILE ASSIGN TO "invmast.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IM-INVOICE-ID
+               FILE STATUS IS WS-INVMAST-FILE-STATUS.
+           SELECT INQUIRY-FILE ASSIGN TO "inquiry.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT INQRPT-FILE ASSIGN TO "inqrpt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVMAST-FILE.
+       01 INVMAST-RECORD.
+          05 IM-INVOICE-ID           PIC X(6).
+          05 IM-CUST-ACCT-NO         PIC X(8).
+          05 IM-TYPE                 PIC X.
+          05 IM-TOTAL                PIC S9(9) SIGN IS TRAILING SEPARATE CHARACTER.
+          05 IM-ITEM-COUNT           PIC 99.
+          05 IM-FLAG                 PIC X.
+       FD INQUIRY-FILE.
+       01 INQUIRY-LINE               PIC X(6).
+       FD INQRPT-FILE.
+       01 INQRPT-LINE                PIC X(33).
+
+       WORKING-STORAGE SECTION.
+       01 WS-INVMAST-FILE-STATUS     PIC XX VALUE SPACES.
+       01 EOF-FLAG                   PIC X VALUE "N".
+       01 WS-REQUEST-ID              PIC X(6).
+       01 INQRPT-RECORD.
+          05 RPT-INVOICE-ID          PIC X(6).
+          05 RPT-FOUND-FLAG          PIC X.
+          05 RPT-CUST-ACCT-NO        PIC X(8).
+          05 RPT-TYPE                PIC X.
+          05 RPT-TOTAL               PIC S9(9) SIGN IS TRAILING SEPARATE CHARACTER.
+          05 RPT-ITEM-COUNT          PIC 99.
+          05 RPT-FLAG                PIC X.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT INVMAST-FILE
+           OPEN INPUT INQUIRY-FILE
+           OPEN OUTPUT INQRPT-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+              READ INQUIRY-FILE
+                 AT END
+                    MOVE "Y" TO EOF-FLAG
+                 NOT AT END
+                    MOVE INQUIRY-LINE(1:6) TO WS-REQUEST-ID
+                    PERFORM LOOKUP-INVOICE
+              END-READ
+           END-PERFORM
+           CLOSE INVMAST-FILE
+           CLOSE INQUIRY-FILE
+           CLOSE INQRPT-FILE
+           STOP RUN.
+
+       LOOKUP-INVOICE.
+           MOVE WS-REQUEST-ID TO IM-INVOICE-ID
+           READ INVMAST-FILE
+              INVALID KEY
+                 PERFORM BUILD-NOT-FOUND
+              NOT INVALID KEY
+                 PERFORM BUILD-FOUND
+           END-READ
+           MOVE INQRPT-RECORD TO INQRPT-LINE
+           WRITE INQRPT-LINE.
+
+       BUILD-FOUND.
+           MOVE WS-REQUEST-ID TO RPT-INVOICE-ID
+           MOVE "Y" TO RPT-FOUND-FLAG
+           MOVE IM-CUST-ACCT-NO TO RPT-CUST-ACCT-NO
+           MOVE IM-TYPE TO RPT-TYPE
+           MOVE IM-TOTAL TO RPT-TOTAL
+           MOVE IM-ITEM-COUNT TO RPT-ITEM-COUNT
+           MOVE IM-FLAG TO RPT-FLAG.
+
+       BUILD-NOT-FOUND.
+           MOVE WS-REQUEST-ID TO RPT-INVOICE-ID
+           MOVE "N" TO RPT-FOUND-FLAG
+           MOVE SPACES TO RPT-CUST-ACCT-NO
+           MOVE SPACE TO RPT-TYPE
+           MOVE ZERO TO RPT-TOTAL
+           MOVE ZERO TO RPT-ITEM-COUNT
+           MOVE SPACE TO RPT-FLAG.
