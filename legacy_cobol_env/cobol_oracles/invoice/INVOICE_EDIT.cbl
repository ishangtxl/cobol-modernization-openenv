@@ -0,0 +1,124 @@
+       >>SOURCE FORMAT FREE
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVOICE-EDIT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO "input.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EDITRPT-FILE ASSIGN TO "editrpt.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD INPUT-FILE.
+       01 INPUT-LINE                 PIC X(908).
+       FD EDITRPT-FILE.
+       01 EDITRPT-LINE               PIC X(38).
+
+       WORKING-STORAGE SECTION.
+       COPY TAX_CODE.
+       01 EOF-FLAG                   PIC X VALUE "N".
+       01 WS-LINE-NO                 PIC 9(7) VALUE 0.
+       01 WS-IDX                     PIC 99 VALUE 0.
+       01 WS-VALID-IDX               PIC 9 VALUE 0.
+       01 WS-ITEM-START              PIC 999 VALUE 0.
+       01 WS-PRICE-START             PIC 999 VALUE 0.
+       01 WS-TAX-START               PIC 999 VALUE 0.
+       01 WS-EXPECTED-LEN            PIC 999 VALUE 0.
+       01 WS-ACTUAL-LEN              PIC 999 VALUE 0.
+       01 WS-LINE-OK                 PIC X VALUE "Y".
+       01 EDIT-INVOICE-ID            PIC X(6).
+       01 EDIT-INVOICE-TYPE          PIC X.
+       01 EDIT-ITEM-COUNT            PIC 9(2).
+       01 WS-ERROR-REASON            PIC X(25).
+       01 EDITRPT-RECORD.
+          05 ERR-LINE-NO             PIC 9(7).
+          05 ERR-INVOICE-ID          PIC X(6).
+          05 ERR-REASON              PIC X(25).
+
+       PROCEDURE DIVISION.
+           OPEN INPUT INPUT-FILE
+           OPEN OUTPUT EDITRPT-FILE
+           PERFORM UNTIL EOF-FLAG = "Y"
+              READ INPUT-FILE
+                 AT END
+                    MOVE "Y" TO EOF-FLAG
+                 NOT AT END
+                    ADD 1 TO WS-LINE-NO
+                    PERFORM VALIDATE-LINE
+              END-READ
+           END-PERFORM
+           CLOSE INPUT-FILE
+           CLOSE EDITRPT-FILE
+           STOP RUN.
+
+       VALIDATE-LINE.
+           MOVE "Y" TO WS-LINE-OK
+           MOVE INPUT-LINE(1:6) TO EDIT-INVOICE-ID
+           MOVE INPUT-LINE(15:1) TO EDIT-INVOICE-TYPE
+           IF EDIT-INVOICE-TYPE NOT = "I" AND EDIT-INVOICE-TYPE NOT = "C"
+              MOVE "INVALID INVOICE TYPE" TO WS-ERROR-REASON
+              PERFORM REPORT-ERROR
+              MOVE "N" TO WS-LINE-OK
+           END-IF
+           IF FUNCTION TEST-NUMVAL(INPUT-LINE(16:2)) NOT = 0
+              MOVE "ITEM COUNT NOT NUMERIC" TO WS-ERROR-REASON
+              PERFORM REPORT-ERROR
+              MOVE "N" TO WS-LINE-OK
+           ELSE
+              MOVE FUNCTION NUMVAL(INPUT-LINE(16:2)) TO EDIT-ITEM-COUNT
+              IF EDIT-ITEM-COUNT < 1 OR EDIT-ITEM-COUNT > 20
+                 MOVE "ITEM COUNT OUT OF RANGE" TO WS-ERROR-REASON
+                 PERFORM REPORT-ERROR
+                 MOVE "N" TO WS-LINE-OK
+              END-IF
+           END-IF
+
+           IF WS-LINE-OK = "Y"
+              COMPUTE WS-EXPECTED-LEN = 17 + EDIT-ITEM-COUNT * 9
+              COMPUTE WS-ACTUAL-LEN =
+                 FUNCTION LENGTH(FUNCTION TRIM(INPUT-LINE TRAILING))
+              IF WS-ACTUAL-LEN NOT = WS-EXPECTED-LEN
+                 MOVE "LINE LENGTH/ITEM COUNT MISMATCH" TO WS-ERROR-REASON
+                 PERFORM REPORT-ERROR
+                 MOVE "N" TO WS-LINE-OK
+              END-IF
+           END-IF
+
+           IF WS-LINE-OK = "Y"
+              PERFORM VARYING WS-IDX FROM 1 BY 1
+                    UNTIL WS-IDX > EDIT-ITEM-COUNT
+                 PERFORM VALIDATE-LINE-ITEM
+              END-PERFORM
+           END-IF.
+
+       VALIDATE-LINE-ITEM.
+           COMPUTE WS-ITEM-START = 18 + ((WS-IDX - 1) * 9)
+           COMPUTE WS-PRICE-START = WS-ITEM-START + 2
+           COMPUTE WS-TAX-START = WS-ITEM-START + 8
+           IF FUNCTION TEST-NUMVAL(INPUT-LINE(WS-ITEM-START:2)) NOT = 0
+              MOVE "ITEM QTY NOT NUMERIC" TO WS-ERROR-REASON
+              PERFORM REPORT-ERROR
+           END-IF
+           IF FUNCTION TEST-NUMVAL(INPUT-LINE(WS-PRICE-START:6)) NOT = 0
+              MOVE "ITEM PRICE NOT NUMERIC" TO WS-ERROR-REASON
+              PERFORM REPORT-ERROR
+           END-IF
+           PERFORM VARYING WS-VALID-IDX FROM 1 BY 1
+                 UNTIL WS-VALID-IDX > 5
+                    OR WS-VALID-TAX-CODE(WS-VALID-IDX) =
+                       INPUT-LINE(WS-TAX-START:1)
+           END-PERFORM
+           IF WS-VALID-IDX > 5
+              MOVE "INVALID TAX CODE" TO WS-ERROR-REASON
+              PERFORM REPORT-ERROR
+           END-IF.
+
+       REPORT-ERROR.
+           MOVE WS-LINE-NO TO ERR-LINE-NO
+           MOVE EDIT-INVOICE-ID TO ERR-INVOICE-ID
+           MOVE WS-ERROR-REASON TO ERR-REASON
+           MOVE EDITRPT-RECORD TO EDITRPT-LINE
+           WRITE EDITRPT-LINE.
