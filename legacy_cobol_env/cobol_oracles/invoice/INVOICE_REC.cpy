@@ -1,7 +1,12 @@
        01  INVOICE-RECORD.
            05 INVOICE-ID             PIC X(6).
+           05 CUST-ACCT-NO           PIC X(8).
+           05 INVOICE-TYPE           PIC X.
+              88 INVOICE-TYPE-NORMAL VALUE "I".
+              88 INVOICE-TYPE-CREDIT VALUE "C".
            05 ITEM-COUNT             PIC 9(2).
-           05 LINE-ITEM OCCURS 4 TIMES.
+           05 LINE-ITEM OCCURS 1 TO 20 TIMES
+                 DEPENDING ON ITEM-COUNT.
               10 ITEM-QTY            PIC 9(2).
               10 ITEM-PRICE          PIC 9(4)V99.
               10 TAX-CODE            PIC X.
